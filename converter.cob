@@ -1,5 +1,5 @@
 *> INSTRUCTIONS TO RUN PROGRAM
-*> To compile: cobc -free -x -Wall roman2dec.cob converter.cob
+*> To compile: cobc -free -x -Wall roman2dec.cob converter.cob dec2roman.cob
 *> To run: ./roman2dec (filename)
 
 identification division.
@@ -10,27 +10,56 @@ input-output section.
 data division.
 
 working-storage section.
-77 decimal-value pic 9(4). *> length of 5 for largest roman numeral
 77 i pic 9(5).
 77 input-symbol pic x.
 77 current pic 9(4).
 77 previous pic 9(4).
 77 string-length pic 9(38).
-77 flag pic 9(5).
+77 last-symbol pic x.
+77 repeat-count pic 9(2).
+77 prev-run-length pic 9(2) value 0.
+77 in-overline pic x value 'N'.
+77 overline-value pic 9(8) value 0.
 linkage section.
-77 input-string pic x(15).
+77 input-string pic x(40). *> widened alongside dec2roman's output-string so a
+                           *> vinculum numeral round-trips without truncating
+                           *> on the way back in
+77 decimal-value pic 9(8). *> widened to hold vinculum (x1000) values
+77 flag pic 9(5).
 
-procedure division using input-string.
+procedure division using input-string decimal-value flag.
     *> reset counters
     compute decimal-value = 0
     compute previous = 0
     compute current = 0
     compute flag = 0
-    
-    *> iterate through the roman numeral
+    move space to last-symbol
+    move 0 to repeat-count
+    move 'N' to in-overline
+    move 0 to overline-value
+
+    *> iterate through the roman numeral - an underscore marks the
+    *> start and end of a vinculum (overlined) segment, whose value is
+    *> worth 1000 times its face value once the closing underscore is
+    *> reached, e.g. _V_CML is (V * 1000) + CML = 5000 + 950 = 5950
     perform varying i from 1 by 1 until i > length of input-string or input-string(i:1) = ' '
         *> one symbol at a time
-        move input-string(i:1) to input-symbol 
+        move input-string(i:1) to input-symbol
+        if input-symbol = '_'
+            if in-overline = 'Y'
+                compute decimal-value = decimal-value + (overline-value * 1000)
+                move 0 to overline-value
+                move 'N' to in-overline
+            else
+                move 'Y' to in-overline
+            end-if
+            *> a vinculum segment is self-contained - it does not chain
+            *> subtractive pairs or repeat counts across the marker
+            move 0 to previous
+            move space to last-symbol
+            move 0 to repeat-count
+            move 0 to prev-run-length
+        else
         *> illegal roman numeral symbol
         if not (input-symbol = 'I' or input-symbol = 'V' or input-symbol = 'X' or input-symbol = 'L' or input-symbol = 'C' or input-symbol = 'D' or input-symbol = 'M')
             move 1 to flag
@@ -56,23 +85,64 @@ procedure division using input-string.
         if input-symbol = 'M'
             move 1000 to current
         end-if
+        *> remember how many times LAST-SYMBOL ran in a row before this
+        *> symbol, so a jump to a bigger symbol (the subtractive-pair
+        *> check below) can tell a single preceding symbol (legal, as
+        *> in XIV) from a repeated run of it (illegal, as in IIV)
+        move repeat-count to prev-run-length
+
+        *> a symbol run of IIII, VV, XXXX, etc. is not a legal numeral -
+        *> I/X/C/M may repeat up to three times, V/L/D may never repeat
+        if input-symbol = last-symbol
+            add 1 to repeat-count
+        else
+            move 1 to repeat-count
+        end-if
+        if (input-symbol = 'V' or input-symbol = 'L' or input-symbol = 'D') and repeat-count > 1
+            move 1 to flag
+        end-if
+        if (input-symbol = 'I' or input-symbol = 'X' or input-symbol = 'C' or input-symbol = 'M') and repeat-count > 3
+            move 1 to flag
+        end-if
+
         *> display "Current: " current
         *> display "Previous: " previous
-        if current > previous then
-            *> special case where pairs are encountered 
-            compute decimal-value = decimal-value - previous + (current - previous)
+        if current > previous and previous > 0 then
+            *> special case where subtractive pairs are encountered -
+            *> only I before V/X, X before L/C, and C before D/M are
+            *> legal pairs; IC, IL, VX, VL, DM and the like are not
+            if not ((last-symbol = 'I' and (input-symbol = 'V' or input-symbol = 'X'))
+                or (last-symbol = 'X' and (input-symbol = 'L' or input-symbol = 'C'))
+                or (last-symbol = 'C' and (input-symbol = 'D' or input-symbol = 'M')))
+                move 1 to flag
+            end-if
+            *> a subtractive pair only works with a single preceding
+            *> symbol - a repeated run of it right before the jump
+            *> (IIV, XXL, CCD) is just as malformed as IIII is
+            if prev-run-length > 1
+                move 1 to flag
+            end-if
+            if in-overline = 'Y'
+                compute overline-value = overline-value - previous + (current - previous)
+            else
+                compute decimal-value = decimal-value - previous + (current - previous)
+            end-if
         else
-            compute decimal-value = decimal-value + current
+            if in-overline = 'Y'
+                compute overline-value = overline-value + current
+            else
+                compute decimal-value = decimal-value + current
+            end-if
         end-if
-       
+
         move current to previous
+        move input-symbol to last-symbol
+        end-if
 
     end-perform
-        *> invalid numeral
-        if flag = 1 then
-           display input-string "INVALID ROMAN NUMERAL" 
-        else 
-           *> decimal value output
-           display input-string " " decimal-value
-        end-if
+
+    *> an overline marker that was never closed is a malformed numeral
+    if in-overline = 'Y'
+        move 1 to flag
+    end-if
  exit program.
