@@ -0,0 +1,123 @@
+*> Andrew Chow
+*> CIS 3190 A3
+*> achow04@uoguelph.ca 1088114
+
+*> dec2roman - companion to converter.cob
+*> Takes a plain decimal number and returns its Roman numeral
+*> equivalent using the same I/V/X/L/C/D/M legend roman2dec prints.
+*> Values over 3999 are returned using the vinculum (overline)
+*> convention converter.cob understands: a portion of the numeral
+*> wrapped in underscores is worth 1000 times its face value, e.g.
+*> _V_CML is (V * 1000) + CML = 5000 + 950 = 5950.
+
+identification division.
+program-id. dec2roman.
+
+environment division.
+input-output section.
+data division.
+
+working-storage section.
+01 roman-values.
+   03 rv-value pic 9(4) occurs 13.
+   03 rv-symbol pic x(2) occurs 13.
+77 i pic 9(2).
+77 work-value pic 9(8).
+77 thousands-part pic 9(8).
+77 remainder-part pic 9(8).
+77 string-pointer pic 9(3).
+linkage section.
+77 input-value pic 9(8).
+77 output-string pic x(40).
+77 output-flag pic 9(5).
+
+procedure division using input-value output-string output-flag.
+    move 0 to output-flag
+    *> build the value/symbol table largest to smallest
+    move 1000 to rv-value(1)
+    move "M " to rv-symbol(1)
+    move 900 to rv-value(2)
+    move "CM" to rv-symbol(2)
+    move 500 to rv-value(3)
+    move "D " to rv-symbol(3)
+    move 400 to rv-value(4)
+    move "CD" to rv-symbol(4)
+    move 100 to rv-value(5)
+    move "C " to rv-symbol(5)
+    move 90 to rv-value(6)
+    move "XC" to rv-symbol(6)
+    move 50 to rv-value(7)
+    move "L " to rv-symbol(7)
+    move 40 to rv-value(8)
+    move "XL" to rv-symbol(8)
+    move 10 to rv-value(9)
+    move "X " to rv-symbol(9)
+    move 9 to rv-value(10)
+    move "IX" to rv-symbol(10)
+    move 5 to rv-value(11)
+    move "V " to rv-symbol(11)
+    move 4 to rv-value(12)
+    move "IV" to rv-symbol(12)
+    move 1 to rv-value(13)
+    move "I " to rv-symbol(13)
+
+    move spaces to output-string
+    move 1 to string-pointer
+
+    *> split off the thousands that need overline (x1000) notation
+    if input-value > 3999
+        compute thousands-part = input-value / 1000
+        compute remainder-part = input-value - (thousands-part * 1000)
+    else
+        move 0 to thousands-part
+        move input-value to remainder-part
+    end-if
+
+    *> a numeral too wide for OUTPUT-STRING would otherwise be silently
+    *> truncated mid-symbol by STRING's own pointer clamp - ON OVERFLOW
+    *> catches that and tells the caller the value couldn't be
+    *> represented instead of handing back a numeral that looks valid
+    *> but is short a few symbols
+    if thousands-part > 0
+        *> the overline segment is itself a standard 1-3999 numeral -
+        *> the table above has no entry past M, so a thousands-part of
+        *> 4000 or more would need a 4th consecutive M, which is just
+        *> as malformed inside the overline as IIII is outside it;
+        *> flag those as too large rather than emit something
+        *> CONVERTER would turn around and reject
+        if thousands-part > 3999
+            move 1 to output-flag
+        else
+        string "_" delimited by size into output-string with pointer string-pointer
+            on overflow
+                move 1 to output-flag
+        end-string
+        move thousands-part to work-value
+        perform varying i from 1 by 1 until i > 13
+            perform until work-value < rv-value(i)
+                string rv-symbol(i) delimited by space into output-string with pointer string-pointer
+                    on overflow
+                        move 1 to output-flag
+                end-string
+                compute work-value = work-value - rv-value(i)
+            end-perform
+        end-perform
+        string "_" delimited by size into output-string with pointer string-pointer
+            on overflow
+                move 1 to output-flag
+        end-string
+        end-if
+    end-if
+
+    move remainder-part to work-value
+    perform varying i from 1 by 1 until i > 13
+        perform until work-value < rv-value(i)
+            string rv-symbol(i) delimited by space into output-string with pointer string-pointer
+                on overflow
+                    move 1 to output-flag
+            end-string
+            compute work-value = work-value - rv-value(i)
+        end-perform
+    end-perform
+
+ exit program.
