@@ -3,7 +3,7 @@
 *> achow04@uoguelph.ca 1088114
 
 *> INSTRUCTIONS TO RUN PROGRAM
-*> To compile: cobc -free -x -Wall roman2dec.cob converter.cob
+*> To compile: cobc -free -x -Wall roman2dec.cob converter.cob dec2roman.cob
 *> To run: ./roman2dec (filename)
 
 identification division.
@@ -13,26 +13,179 @@ environment division.
 input-output section.
 file-control.
 select data-file assign to dynamic roman-file
+       organization is line sequential
+       file status is data-file-status.
+select output-file assign to "ROMAN2DEC.OUT"
+       organization is line sequential
+       file status is output-file-status.
+select optional checkpoint-file assign to "ROMAN2DEC.CKP"
        organization is line sequential.
+select csv-file assign to "ROMAN2DEC.CSV"
+       organization is line sequential
+       file status is csv-file-status.
+select optional control-file assign to dynamic control-file-name
+       organization is line sequential.
+select reject-file assign to "ROMAN2DEC.REJ"
+       organization is line sequential
+       file status is reject-file-status.
 
 data division.
 file section.
 fd data-file.
 01 data-record pic x(80).
+fd output-file.
+01 output-record pic x(200).
+fd csv-file.
+01 csv-record pic x(200).
+fd checkpoint-file.
+01 checkpoint-record.
+   05 ckpt-file-name pic x(50).
+   05 ckpt-record-number pic 9(8).
+   05 ckpt-complete-flag pic x.
+   05 ckpt-valid-count pic 9(8).
+   05 ckpt-invalid-count pic 9(8).
+   05 ckpt-decimal-sum pic 9(9).
+fd control-file.
+01 control-record pic x(50).
+fd reject-file.
+01 reject-record pic x(160).
 
 working-storage section.
 77 end-of-file pic x value 'n'.
 77 roman-file pic x(50) value ' '.
-77 input-string pic x(15).
-77 temp-string pic x(15).
+77 input-string pic x(40).
+77 temp-string pic x(20).
 77 string-length pic 9(2).
+77 conversion-mode pic x value '1'.
+   88 mode-roman-to-decimal value '1'.
+   88 mode-decimal-to-roman value '2'.
+   88 mode-calculator value '3'.
+77 cmd-mode-char pic x value space.
+77 cmd-has-mode pic x value 'N'.
+77 command-param-rest pic x(50) value spaces.
+77 op-pos pic 9(3) value 0.
+77 operator-char pic x value space.
+77 operand1 pic x(40) value spaces.
+77 operand2 pic x(40) value spaces.
+77 calc-decimal-1 pic 9(8).
+77 calc-decimal-2 pic 9(8).
+77 calc-flag-1 pic 9(5).
+77 calc-flag-2 pic 9(5).
+77 calc-result pic s9(9).
+77 calc-j pic 9(3).
+77 p2-start pic 9(3).
+77 avail-len pic 9(3).
+77 calc-roman-result pic x(40).
+77 calc-result-unsigned pic 9(8).
+77 decimal-input pic 9(8).
+77 roman-result pic x(40).
+77 decimal-value pic 9(8).
+77 flag pic 9(5).
+77 dec2roman-flag pic 9(5).
+77 records-read pic 9(8) value 0.
+77 valid-count pic 9(8) value 0.
+77 invalid-count pic 9(8) value 0.
+77 decimal-sum pic 9(9) value 0.
+77 current-record-number pic 9(8) value 0.
+77 resume-from pic 9(8) value 0.
+77 prior-output-exists pic x value 'N'.
+77 file-base-records pic 9(8) value 0.
+77 file-base-valid pic 9(8) value 0.
+77 file-base-invalid pic 9(8) value 0.
+77 file-base-sum pic 9(9) value 0.
+77 checkpoint-interval pic 9(4) value 25.
+77 checkpoint-quotient pic 9(8).
+77 checkpoint-remainder pic 9(4).
+77 command-param pic x(50) value spaces.
+77 control-file-name pic x(50) value spaces.
+77 use-control-file pic x value 'N'.
+77 control-eof pic x value 'n'.
+77 output-files-open pic x value 'N'.
+77 data-file-status pic xx value '00'.
+77 output-file-status pic xx value '00'.
+77 csv-file-status pic xx value '00'.
+77 reject-file-status pic xx value '00'.
+77 trimmed-len pic 9(3) value 0.
+77 trim-done pic x value 'N'.
+77 ckpt-eof pic x value 'n'.
+77 ckpt-count pic 9(3) value 0.
+77 ckpt-max pic 9(3) value 50.
+01 ckpt-table.
+   05 ckpt-entry occurs 50 times.
+      10 ckpt-entry-name pic x(50).
+      10 ckpt-entry-record pic 9(8).
+      10 ckpt-entry-complete pic x.
+      10 ckpt-entry-valid pic 9(8).
+      10 ckpt-entry-invalid pic 9(8).
+      10 ckpt-entry-sum pic 9(9).
+77 ckpt-idx pic 9(3).
+77 ckpt-found-idx pic 9(3) value 0.
+77 ckpt-update-name pic x(50).
+77 ckpt-update-record pic 9(8).
+77 ckpt-update-complete pic x.
+77 ckpt-update-valid pic 9(8).
+77 ckpt-update-invalid pic 9(8).
+77 ckpt-update-sum pic 9(9).
 
 procedure division.
-    *> reads in the file at stdin
+    *> a mode digit (1/2/3) followed by a space at the front of the
+    *> command-line parameter selects the mode without a terminal,
+    *> e.g. "2 DEC4.txt" or "3 @calc-batch.ctl", so unattended
+    *> scheduling isn't limited to mode 1 - anything else falls back
+    *> to the interactive prompt below
+    accept command-param from command-line
+    move 'N' to cmd-has-mode
+    if command-param not = spaces
+        move command-param(1:1) to cmd-mode-char
+        if (cmd-mode-char = '1' or cmd-mode-char = '2' or cmd-mode-char = '3') and command-param(2:1) = space
+            move 'Y' to cmd-has-mode
+        end-if
+    end-if
+
     display "Welcome to Roman Numeral Converter!"
-    display "Enter a file containing roman numerals (must be .txt file located in the same directory):"
-    accept roman-file
-    
+    display "Select a mode:"
+    display " 1 -> Roman numerals to decimal"
+    display " 2 -> Decimal numbers to Roman numerals"
+    display " 3 -> Roman numeral calculator (two operands, + or -)"
+    if cmd-has-mode = 'Y'
+        move cmd-mode-char to conversion-mode
+        display "Mode " conversion-mode " selected via command-line parameter"
+        move spaces to command-param-rest
+        move command-param(3:48) to command-param-rest
+        move command-param-rest to command-param
+    else
+        accept conversion-mode
+    end-if
+    if not (mode-roman-to-decimal or mode-decimal-to-roman or mode-calculator)
+        move '1' to conversion-mode
+    end-if
+
+    *> a filename (or @ a control file listing several filenames) may
+    *> be supplied as a JCL/command-line parameter for unattended batch
+    *> submission - the interactive prompt is only a fallback for when
+    *> nothing was supplied
+    if command-param = spaces
+        if mode-decimal-to-roman
+            display "Enter a file containing decimal numbers (must be .txt file located in the same directory):"
+        else
+            if mode-calculator
+                display "Enter a file containing lines of ""ROMAN + ROMAN"" or ""ROMAN - ROMAN"" (must be .txt file located in the same directory):"
+            else
+                display "Enter a file containing roman numerals (must be .txt file located in the same directory):"
+            end-if
+        end-if
+        accept roman-file
+        move 'N' to use-control-file
+    else
+        if command-param(1:1) = '@'
+            move command-param(2:49) to control-file-name
+            move 'Y' to use-control-file
+        else
+            move command-param to roman-file
+            move 'N' to use-control-file
+        end-if
+    end-if
+
     *> Key printed to user
     display "Roman Numeral Legend"
     display "---------------------"
@@ -44,28 +197,531 @@ procedure division.
     display " D -> 500 "
     display " M -> 1000 "
     display "---------------------"
-    
-    *> open file
-    open input data-file
 
     *> display results
-    display "Roman Number Equivalents"
+    if mode-decimal-to-roman
+        display "Decimal to Roman Number Equivalents"
+        display "------------------------"
+        display "Dec. Value    Roman Number"
+        display "------------------------"
+    else
+        if mode-calculator
+            display "Roman Numeral Calculator Results"
+            display "------------------------"
+        else
+            display "Roman Number Equivalents"
+            display "------------------------"
+            display "Roman Number  Dec. Equiv."
+            display "------------------------"
+        end-if
+    end-if
+
+    *> load whatever checkpoint entries survive from an earlier run so
+    *> a file that already finished cleanly can be skipped outright
+    perform load-checkpoints
+
+    *> whether OUTPUT-FILE/CSV-FILE/REJECT-FILE get opened EXTEND or
+    *> OUTPUT further down depends on whether this run's batch has any
+    *> carried-over checkpoint state at all, not on whichever file
+    *> happens to be processed first - a fresh file opening first in a
+    *> batch that also contains an already-completed file must still
+    *> EXTEND, or it would wipe out that completed file's prior rows
+    if ckpt-count > 0
+        move 'Y' to prior-output-exists
+    end-if
+
+    *> a control file lists several ROMAN-FILE names to process
+    *> back-to-back in one unattended submission
+    if use-control-file = 'Y'
+        open input control-file
+        move 'n' to control-eof
+        perform until control-eof = 'y'
+            read control-file
+                at end
+                    move 'y' to control-eof
+                not at end
+                    move control-record to roman-file
+                    perform process-file
+            end-read
+        end-perform
+        close control-file
+    else
+        perform process-file
+    end-if
+
+    close output-file
+    close csv-file
+    close reject-file
+
+    *> control totals for month-end reconciliation
     display "------------------------"
-    display "Roman Number  Dec. Equiv."
+    display "Control Totals"
     display "------------------------"
+    display "Records read:     " records-read
+    display "Valid records:    " valid-count
+    display "Invalid records:  " invalid-count
+    display "Sum of dec values:" decimal-sum
+stop run.
+
+process-file.
+    *> check the in-memory checkpoint table (loaded once at the start
+    *> of the run) for this file - one that finished cleanly on an
+    *> earlier run is skipped entirely rather than reprocessed and
+    *> re-displayed, and one that was mid-file resumes after its last
+    *> checkpointed record
+    move 0 to resume-from
+    move 0 to ckpt-found-idx
+    perform varying ckpt-idx from 1 by 1 until ckpt-idx > ckpt-count
+        if ckpt-entry-name(ckpt-idx) = roman-file
+            move ckpt-idx to ckpt-found-idx
+        end-if
+    end-perform
+
+    *> snapshot the run-wide totals as they stand before this file adds
+    *> anything, so the checkpoint written for THIS file further down
+    *> can be computed as a pure delta no matter how many other files
+    *> in the batch already contributed to those same run-wide totals
+    move records-read to file-base-records
+    move valid-count to file-base-valid
+    move invalid-count to file-base-invalid
+    move decimal-sum to file-base-sum
+
+    if ckpt-found-idx > 0
+        move ckpt-entry-record(ckpt-found-idx) to resume-from
+
+        *> carry this file's previously-recorded totals into the
+        *> run-wide totals - whether the file is being skipped outright
+        *> or resumed partway through, the counts already reached on
+        *> an earlier run belong in this run's control totals too, or
+        *> a resumed/skipped file would be undercounted at the end
+        add ckpt-entry-record(ckpt-found-idx) to records-read
+        add ckpt-entry-valid(ckpt-found-idx) to valid-count
+        add ckpt-entry-invalid(ckpt-found-idx) to invalid-count
+        add ckpt-entry-sum(ckpt-found-idx) to decimal-sum
+    end-if
+
+    if ckpt-found-idx > 0 and ckpt-entry-complete(ckpt-found-idx) = 'Y'
+        display "Already completed " roman-file " - skipping"
+    else
+        if resume-from > 0
+            display "Resuming " roman-file " after record " resume-from
+        end-if
 
-    move 'n' to end-of-file
-    perform until end-of-file = 'y'
-        read data-file
-            *> finish reading at end of file
+        *> the run-wide output-file/csv-file/reject-file stay open across
+        *> every file in a control-file batch - open them once, on the
+        *> first file, and on a resumed run extend the prior results
+        *> rather than overwrite them; if the prior output file was
+        *> archived or removed between runs, EXTEND has nothing to
+        *> extend, so fall back to OUTPUT instead of abending
+        if output-files-open = 'N'
+            if prior-output-exists = 'Y'
+                open extend output-file
+                if output-file-status = '35'
+                    open output output-file
+                end-if
+                open extend csv-file
+                if csv-file-status = '35'
+                    open output csv-file
+                    move "ROMAN NUMERAL,DECIMAL VALUE,VALID FLAG" to csv-record
+                    write csv-record
+                end-if
+                open extend reject-file
+                if reject-file-status = '35'
+                    open output reject-file
+                end-if
+            else
+                open output output-file
+                open output csv-file
+                move "ROMAN NUMERAL,DECIMAL VALUE,VALID FLAG" to csv-record
+                write csv-record
+                open output reject-file
+            end-if
+            move 'Y' to output-files-open
+        end-if
+
+        move 0 to current-record-number
+        open input data-file
+        if data-file-status not = '00'
+            *> a bad/renamed filename in a control-file batch must not
+            *> sink the rest of an unattended overnight run - note it
+            *> on the reject file and move on to the next file instead
+            *> of letting the runtime's default OPEN error abend
+            display "Cannot open " roman-file " - file status " data-file-status " - skipping"
+            move spaces to reject-record
+            string "FILE " delimited by size
+                   roman-file delimited by space
+                   " UNABLE TO OPEN - FILE STATUS " delimited by size
+                   data-file-status delimited by size
+                   into reject-record
+            write reject-record
+            add 1 to invalid-count
+        else
+        move 'n' to end-of-file
+        perform until end-of-file = 'y'
+            read data-file
+                *> finish reading at end of file
+                at end
+                    move 'y' to end-of-file
+                not at end
+                   add 1 to current-record-number
+                   if current-record-number > resume-from
+                   add 1 to records-read
+
+                   *> trim trailing pad spaces off data-record once per
+                   *> record so messages built from it don't get cut off
+                   *> at the first embedded space (calculator lines all
+                   *> contain one) or bloated out to the full 80 bytes
+                   move length of data-record to trimmed-len
+                   move 'N' to trim-done
+                   perform until trim-done = 'Y' or trimmed-len < 1
+                       if data-record(trimmed-len:1) = space
+                           subtract 1 from trimmed-len
+                       else
+                           move 'Y' to trim-done
+                       end-if
+                   end-perform
+                   if trimmed-len < 1
+                       move 1 to trimmed-len
+                   end-if
+
+                   if mode-decimal-to-roman
+                       move 0 to decimal-input
+                       move spaces to roman-result
+                       move 0 to flag
+                       if data-record(1:trimmed-len) is not numeric
+                           move 1 to flag
+                       else
+                           compute decimal-input = function numval (data-record)
+                           *> zero and negative values have no Roman
+                           *> numeral - the original unsigned PIC 9(8)
+                           *> would otherwise silently drop the sign
+                           if decimal-input < 1
+                               move 1 to flag
+                           end-if
+                       end-if
+                       move spaces to output-record
+                       if flag = 1
+                           display data-record(1:trimmed-len) " INVALID DECIMAL VALUE"
+                           string data-record(1:trimmed-len) delimited by size
+                                  " INVALID DECIMAL VALUE" delimited by size
+                                  into output-record
+                           move spaces to csv-record
+                           string data-record(1:trimmed-len) delimited by size
+                                  ",,INVALID" delimited by size
+                                  into csv-record
+                           write csv-record
+                           perform write-reject-record
+                           add 1 to invalid-count
+                       else
+                           move 0 to dec2roman-flag
+                           call "dec2roman" using decimal-input roman-result dec2roman-flag
+                           if dec2roman-flag = 1
+                               display data-record(1:trimmed-len) " ROMAN NUMERAL TOO LARGE TO REPRESENT"
+                               string data-record(1:trimmed-len) delimited by size
+                                      " ROMAN NUMERAL TOO LARGE TO REPRESENT" delimited by size
+                                      into output-record
+                               move spaces to csv-record
+                               string data-record(1:trimmed-len) delimited by size
+                                      ",,INVALID" delimited by size
+                                      into csv-record
+                               write csv-record
+                               perform write-reject-record
+                               add 1 to invalid-count
+                           else
+                               display decimal-input " " roman-result
+                               string data-record(1:trimmed-len) delimited by size
+                                      " " delimited by size
+                                      roman-result delimited by space
+                                      into output-record
+                               move spaces to csv-record
+                               string roman-result delimited by space
+                                      "," delimited by size
+                                      decimal-input delimited by size
+                                      ",VALID" delimited by size
+                                      into csv-record
+                               write csv-record
+                               add 1 to valid-count
+                               add decimal-input to decimal-sum
+                           end-if
+                       end-if
+                       write output-record
+                   else
+                   if mode-calculator
+                       *> split "ROMAN + ROMAN" / "ROMAN - ROMAN" on the
+                       *> operator and reuse converter on each operand
+                       move 0 to op-pos
+                       move space to operator-char
+                       move spaces to operand1
+                       move spaces to operand2
+                       move spaces to output-record
+                       perform varying calc-j from 1 by 1 until calc-j > length of data-record or op-pos > 0
+                           if data-record(calc-j:1) = '+' or data-record(calc-j:1) = '-'
+                               move calc-j to op-pos
+                               move data-record(calc-j:1) to operator-char
+                           end-if
+                       end-perform
+
+                       if op-pos = 0
+                           display data-record "INVALID CALCULATOR EXPRESSION"
+                           string data-record(1:trimmed-len) delimited by size
+                                  " INVALID CALCULATOR EXPRESSION" delimited by size
+                                  into output-record
+                           move spaces to csv-record
+                           string data-record(1:trimmed-len) delimited by size
+                                  ",,INVALID" delimited by size
+                                  into csv-record
+                           write csv-record
+                           perform write-reject-record
+                           add 1 to invalid-count
+                       else
+                           move data-record(1:op-pos - 1) to operand1
+                           compute p2-start = op-pos + 1
+                           perform until p2-start > length of data-record or data-record(p2-start:1) not = space
+                               add 1 to p2-start
+                           end-perform
+                           if p2-start <= length of data-record
+                               compute avail-len = length of data-record - p2-start + 1
+                               move data-record(p2-start:avail-len) to operand2
+                           end-if
+
+                           move 0 to calc-decimal-1
+                           move 0 to calc-decimal-2
+                           move 0 to calc-flag-1
+                           move 0 to calc-flag-2
+                           call "converter" using operand1 calc-decimal-1 calc-flag-1
+                           call "converter" using operand2 calc-decimal-2 calc-flag-2
+
+                           if calc-flag-1 = 1 or calc-flag-2 = 1
+                               display data-record "INVALID ROMAN NUMERAL IN EXPRESSION"
+                               string data-record(1:trimmed-len) delimited by size
+                                      " INVALID ROMAN NUMERAL IN EXPRESSION" delimited by size
+                                      into output-record
+                               move spaces to csv-record
+                               string data-record(1:trimmed-len) delimited by size
+                                      ",,INVALID" delimited by size
+                                      into csv-record
+                               write csv-record
+                               perform write-reject-record
+                               add 1 to invalid-count
+                           else
+                               if operator-char = '+'
+                                   compute calc-result = calc-decimal-1 + calc-decimal-2
+                               else
+                                   compute calc-result = calc-decimal-1 - calc-decimal-2
+                               end-if
+                               *> classical roman numerals have no symbol
+                               *> for zero or negative values
+                               if calc-result < 1
+                                   display data-record "INVALID ROMAN NUMERAL RESULT"
+                                   string data-record(1:trimmed-len) delimited by size
+                                          " INVALID ROMAN NUMERAL RESULT" delimited by size
+                                          into output-record
+                                   move spaces to csv-record
+                                   string data-record(1:trimmed-len) delimited by size
+                                          ",,INVALID" delimited by size
+                                          into csv-record
+                                   write csv-record
+                                   perform write-reject-record
+                                   add 1 to invalid-count
+                               else
+                                   move calc-result to calc-result-unsigned
+                                   move spaces to calc-roman-result
+                                   move 0 to dec2roman-flag
+                                   call "dec2roman" using calc-result-unsigned calc-roman-result dec2roman-flag
+                                   if dec2roman-flag = 1
+                                       display data-record "ROMAN NUMERAL RESULT TOO LARGE TO REPRESENT"
+                                       string data-record(1:trimmed-len) delimited by size
+                                              " ROMAN NUMERAL RESULT TOO LARGE TO REPRESENT" delimited by size
+                                              into output-record
+                                       move spaces to csv-record
+                                       string data-record(1:trimmed-len) delimited by size
+                                              ",,INVALID" delimited by size
+                                              into csv-record
+                                       write csv-record
+                                       perform write-reject-record
+                                       add 1 to invalid-count
+                                   else
+                                       display operand1 " " operator-char " " operand2 " = " calc-roman-result
+                                       string operand1 delimited by space
+                                              " " delimited by size
+                                              operator-char delimited by size
+                                              " " delimited by size
+                                              operand2 delimited by space
+                                              " = " delimited by size
+                                              calc-roman-result delimited by space
+                                              into output-record
+                                       *> ROMAN NUMERAL,DECIMAL VALUE,VALID FLAG - the same three
+                                       *> columns modes 1 and 2 use, keyed off the calculated
+                                       *> result rather than the two-operand expression so the
+                                       *> header means the same thing in every mode's CSV rows
+                                       move spaces to csv-record
+                                       string calc-roman-result delimited by space
+                                              "," delimited by size
+                                              calc-result-unsigned delimited by size
+                                              ",VALID" delimited by size
+                                              into csv-record
+                                       write csv-record
+                                       add 1 to valid-count
+                                       add calc-result-unsigned to decimal-sum
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                       write output-record
+                   else
+                       move data-record to input-string
+                       move 0 to decimal-value
+                       move 0 to flag
+                       *> Convert the roman numerals line by line until the end of the file is reached
+                       call "converter" using input-string decimal-value flag
+                       move spaces to output-record
+                       if flag = 1 then
+                           display input-string "INVALID ROMAN NUMERAL"
+                           string input-string delimited by size
+                                  " INVALID ROMAN NUMERAL" delimited by size
+                                  into output-record
+                           move spaces to csv-record
+                           string input-string delimited by space
+                                  ",,INVALID" delimited by size
+                                  into csv-record
+                           write csv-record
+                           perform write-reject-record
+                           add 1 to invalid-count
+                       else
+                           display input-string " " decimal-value
+                           string input-string delimited by size
+                                  " " delimited by size
+                                  decimal-value delimited by size
+                                  into output-record
+                           move spaces to csv-record
+                           string input-string delimited by space
+                                  "," delimited by size
+                                  decimal-value delimited by size
+                                  ",VALID" delimited by size
+                                  into csv-record
+                           write csv-record
+                           add 1 to valid-count
+                           add decimal-value to decimal-sum
+                       end-if
+                       write output-record
+                       move spaces to input-string *> reset the string after each iteration
+                   end-if
+                   end-if
+
+                   *> periodically checkpoint our progress so a rerun after
+                   *> an abend can resume instead of reprocessing this file
+                   divide current-record-number by checkpoint-interval
+                       giving checkpoint-quotient remainder checkpoint-remainder
+                   if checkpoint-remainder = 0
+                       move roman-file to ckpt-update-name
+                       move current-record-number to ckpt-update-record
+                       move 'N' to ckpt-update-complete
+                       compute ckpt-update-valid = valid-count - file-base-valid
+                       compute ckpt-update-invalid = invalid-count - file-base-invalid
+                       compute ckpt-update-sum = decimal-sum - file-base-sum
+                       perform record-checkpoint
+                   end-if
+                   end-if
+            end-read
+        end-perform
+        close data-file
+
+        *> a clean finish means there is nothing left to resume - mark
+        *> this file complete so a later restart skips it outright
+        *> instead of reprocessing it alongside whichever file actually
+        *> crashed; the final record/valid/invalid/sum totals are kept
+        *> (rather than zeroed) purely so a later run's control totals
+        *> can still account for this file correctly once it is carried
+        *> forward above - COMPLETE-FLAG, not these counts, is what
+        *> actually gates the skip
+        move roman-file to ckpt-update-name
+        move current-record-number to ckpt-update-record
+        move 'Y' to ckpt-update-complete
+        compute ckpt-update-valid = valid-count - file-base-valid
+        compute ckpt-update-invalid = invalid-count - file-base-invalid
+        compute ckpt-update-sum = decimal-sum - file-base-sum
+        perform record-checkpoint
+        end-if
+    end-if
+    .
+
+load-checkpoints.
+    *> checkpoint state is kept one record per file so a multi-file
+    *> control-file batch can resume only the file that was actually
+    *> interrupted, not every file in the batch
+    move 0 to ckpt-count
+    open input checkpoint-file
+    move 'n' to ckpt-eof
+    perform until ckpt-eof = 'y'
+        read checkpoint-file
             at end
-                move 'y' to end-of-file
+                move 'y' to ckpt-eof
             not at end
-               move data-record to input-string
-               *> Convert the roman numerals line by line until the end of the file is reached
-               call "converter" using input-string 
-               move spaces to input-string *> reset the string after each iteration
+                if ckpt-count < ckpt-max
+                    add 1 to ckpt-count
+                    move ckpt-file-name to ckpt-entry-name(ckpt-count)
+                    move ckpt-record-number to ckpt-entry-record(ckpt-count)
+                    move ckpt-complete-flag to ckpt-entry-complete(ckpt-count)
+                    move ckpt-valid-count to ckpt-entry-valid(ckpt-count)
+                    move ckpt-invalid-count to ckpt-entry-invalid(ckpt-count)
+                    move ckpt-decimal-sum to ckpt-entry-sum(ckpt-count)
+                end-if
         end-read
     end-perform
-    close data-file
-stop run.
+    close checkpoint-file
+    .
+
+save-checkpoints.
+    *> line sequential has no update-in-place, so every change to the
+    *> checkpoint table is persisted by rewriting the whole file
+    open output checkpoint-file
+    perform varying ckpt-idx from 1 by 1 until ckpt-idx > ckpt-count
+        move ckpt-entry-name(ckpt-idx) to ckpt-file-name
+        move ckpt-entry-record(ckpt-idx) to ckpt-record-number
+        move ckpt-entry-complete(ckpt-idx) to ckpt-complete-flag
+        move ckpt-entry-valid(ckpt-idx) to ckpt-valid-count
+        move ckpt-entry-invalid(ckpt-idx) to ckpt-invalid-count
+        move ckpt-entry-sum(ckpt-idx) to ckpt-decimal-sum
+        write checkpoint-record
+    end-perform
+    close checkpoint-file
+    .
+
+record-checkpoint.
+    *> update CKPT-UPDATE-NAME's entry in the table (adding one if it
+    *> isn't there yet) and persist the whole table
+    move 0 to ckpt-found-idx
+    perform varying ckpt-idx from 1 by 1 until ckpt-idx > ckpt-count
+        if ckpt-entry-name(ckpt-idx) = ckpt-update-name
+            move ckpt-idx to ckpt-found-idx
+        end-if
+    end-perform
+    if ckpt-found-idx = 0 and ckpt-count < ckpt-max
+        add 1 to ckpt-count
+        move ckpt-count to ckpt-found-idx
+    end-if
+    if ckpt-found-idx > 0
+        move ckpt-update-name to ckpt-entry-name(ckpt-found-idx)
+        move ckpt-update-record to ckpt-entry-record(ckpt-found-idx)
+        move ckpt-update-complete to ckpt-entry-complete(ckpt-found-idx)
+        move ckpt-update-valid to ckpt-entry-valid(ckpt-found-idx)
+        move ckpt-update-invalid to ckpt-entry-invalid(ckpt-found-idx)
+        move ckpt-update-sum to ckpt-entry-sum(ckpt-found-idx)
+    end-if
+    perform save-checkpoints
+    .
+
+write-reject-record.
+    *> keep the rejected line, its original line number, and which
+    *> ROMAN-FILE it came from - a control-file batch can have the
+    *> same line number fail in two different source files
+    move spaces to reject-record
+    string "FILE " delimited by size
+           roman-file delimited by space
+           " LINE " delimited by size
+           current-record-number delimited by size
+           ": " delimited by size
+           data-record delimited by size
+           into reject-record
+    write reject-record
+    .
